@@ -632,11 +632,16 @@ NK771          ORGANIZATION IS INDEXED
 NK771          ACCESS MODE IS DYNAMIC     
 NK771          RECORD KEY IS VSAM-FS-PRIM 
 NK771          FILE STATUS IS VSAM-FS-FS. 
-AS991      SELECT VSAM-PC ASSIGN VSAMPC   
-AS991          ORGANIZATION IS INDEXED    
-AS991          ACCESS MODE IS DYNAMIC     
-AS991          RECORD KEY IS VSAM-PC-PRIM 
-AS991          FILE STATUS IS VSAM-PC-FS. 
+AS991      SELECT VSAM-PC ASSIGN VSAMPC
+AS991          ORGANIZATION IS INDEXED
+AS991          ACCESS MODE IS DYNAMIC
+AS991          RECORD KEY IS VSAM-PC-PRIM
+AS991          FILE STATUS IS VSAM-PC-FS.
+JR511      SELECT VSAM-GB ASSIGN VSAMGB
+JR511          ORGANIZATION IS INDEXED
+JR511          ACCESS MODE IS DYNAMIC
+JR511          RECORD KEY IS VSAM-GB-PRIM
+JR511          FILE STATUS IS VSAM-GB-FS.
            SELECT READ1 ASSIGN UT-S-READ1                               DELLSQCH
            FILE STATUS IS WS-READ1-FS.                                  DELLSQCH
            SELECT READ2 ASSIGN UT-S-READ2                               DELLRT16
@@ -659,6 +664,18 @@ AS991          FILE STATUS IS VSAM-PC-FS.
            FILE STATUS IS WS-WRITE8-FS.                                 DELLRT16
 DL461      SELECT WRITE9 ASSIGN UT-S-WRITE9
 DL461      FILE STATUS IS WS-WRITE9-FS.
+JR511      SELECT WRITE10 ASSIGN UT-S-WRITE10
+JR511      FILE STATUS IS WS-WRITE10-FS.
+JR511      SELECT WRITE11 ASSIGN UT-S-WRITE11
+JR511      FILE STATUS IS WS-WRITE11-FS.
+JR511      SELECT CHKPTF ASSIGN UT-S-CHKPTF
+JR511      FILE STATUS IS WS-CHKPTF-FS.
+JR511      SELECT WRITE12 ASSIGN UT-S-WRITE12
+JR511      FILE STATUS IS WS-WRITE12-FS.
+JR511      SELECT WRITE13 ASSIGN UT-S-WRITE13
+JR511      FILE STATUS IS WS-WRITE13-FS.
+JR511      SELECT WRITE15 ASSIGN UT-S-WRITE15
+JR511      FILE STATUS IS WS-WRITE15-FS.
            SELECT DATEFILE ASSIGN UT-S-DATEFILE.                         0000175
            SELECT  NUSEQFL  ASSIGN TO NUSEQFL                           DELLMNCH
            FILE STATUS IS WS-NUSEQ-FS.                                  DELLMNCH
@@ -896,12 +913,20 @@ NK771      RECORDS STANDARD  DATA RECORDS VSAM-FS-REC.
 NK771  01  VSAM-FS-REC.                                      
 NK771    05  VSAM-FS-PRIM            PIC X(16).              
 NK771    05  FILLER                  PIC X(64).   
-AS991  FD  VSAM-PC  IS EXTERNAL                              
-AS991      RECORDING MODE F  BLOCK 0 RECORDS  LABEL          
-AS991      RECORDS STANDARD  DATA RECORDS VSAM-PC-REC.       
-AS991  01  VSAM-PC-REC.                                      
-AS991    05  VSAM-PC-PRIM            PIC X(13).              
-AS991    05  FILLER                  PIC X(75).   
+AS991  FD  VSAM-PC  IS EXTERNAL
+AS991      RECORDING MODE F  BLOCK 0 RECORDS  LABEL
+AS991      RECORDS STANDARD  DATA RECORDS VSAM-PC-REC.
+AS991  01  VSAM-PC-REC.
+AS991    05  VSAM-PC-PRIM            PIC X(13).
+AS991    05  FILLER                  PIC X(75).
+JR511  FD  VSAM-GB  IS EXTERNAL
+JR511      RECORDING MODE F  BLOCK 0 RECORDS  LABEL
+JR511      RECORDS STANDARD  DATA RECORDS VSAM-GB-REC.
+JR511  01  VSAM-GB-REC.
+JR511    05  VSAM-GB-PRIM            PIC X(36).
+JR511    05  GB-DATE-ADDED           PIC X(08).
+JR511    05  GB-ADDED-BY             PIC X(08).
+JR511    05  FILLER                  PIC X(28).
        FD  READ1 IS EXTERNAL                                            DELLSQCH
            RECORDING MODE F  BLOCK 0 RECORDS  LABEL                     DELLSQCH
            RECORDS STANDARD  DATA RECORDS READ1-REC.                    DELLSQCH
@@ -946,6 +971,40 @@ DL461  FD  WRITE9 IS EXTERNAL
 DL461      RECORDING MODE F BLOCK 0 RECORDS   LABEL
 DL461      RECORDS STANDARD  DATA RECORDS WRITE9-REC.
 DL461  01  WRITE9-REC     PIC X(1000).                                   0000179
+JR511  FD  WRITE10 IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS WRITE10-REC.
+JR511  01  WRITE10-REC     PIC X(100).
+JR511  FD  WRITE11 IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS WRITE11-REC.
+JR511  01  WRITE11-REC     PIC X(250).
+JR511  FD  CHKPTF IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS CHKPTF-REC.
+JR511  01  CHKPTF-REC.
+JR511      05  CKPT-WA-KEY              PIC X(54).
+JR511      05  CKPT-DATE                PIC X(08).
+JR511      05  CKPT-TIME                PIC X(08).
+JR511 *    CKPT-ALT-KEY CARRIES THE OUTER LOOP'S OWN VSAM-W8 TRAVERSAL
+JR511 *    KEY (WK-GROUP-ALT-KEY) SO A RESTART CAN REPOSITION THE
+JR511 *    GROUP LOOP DIRECTLY INSTEAD OF WALKING THE WA FILE FROM THE
+JR511 *    TOP -- CKPT-WA-KEY ALONE CANNOT ORDER GROUPS BY ARRIVAL
+JR511 *    SEQUENCE.
+JR511      05  CKPT-ALT-KEY             PIC X(74).
+JR511      05  FILLER                   PIC X(30).
+JR511  FD  WRITE12 IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS WRITE12-REC.
+JR511  01  WRITE12-REC     PIC X(100).
+JR511  FD  WRITE13 IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS WRITE13-REC.
+JR511  01  WRITE13-REC     PIC X(200).
+JR511  FD  WRITE15 IS EXTERNAL
+JR511      RECORDING MODE F BLOCK 0 RECORDS   LABEL
+JR511      RECORDS STANDARD  DATA RECORDS WRITE15-REC.
+JR511  01  WRITE15-REC     PIC X(120).
        FD  DATEFILE RECORDING MODE F  BLOCK 0 RECORDS  LABEL RECORDS     0000180
             STANDARD  DATA RECORDS DATE-REC.                             0000180
        01  DATE-REC                              PIC X(80).              0000181
@@ -992,6 +1051,7 @@ DL461  01  WRITE9-REC     PIC X(1000).                                   0000179
          05  VSAM-U1-FS                  PIC X(2).                      DELLIDCH
 NK771    05  VSAM-FS-FS                  PIC X(2).                      DELLIDCH
 AS991    05  VSAM-PC-FS                  PIC X(2).                      DELLIDCH
+JR511    05  VSAM-GB-FS                  PIC X(2).                      DELLIDCH
          05  WS-NUSEQ-FS                 PIC X(2).                      DELLMNCH
        01  WS-WA-SW  PIC X(01).                                         DELLIDCH
        COPY 'TPSWNML'.                                                  DELLIDCH
@@ -1006,6 +1066,12 @@ AS991    05  VSAM-PC-FS                  PIC X(2).                      DELLIDCH
        01  WS-WRITE7-FS     PIC X(02)    VALUE '00'.                    DELLRT16
        01  WS-WRITE8-FS     PIC X(02)    VALUE '00'.                    DELLRT16
 DL461  01  WS-WRITE9-FS     PIC X(02)    VALUE '00'.
+JR511  01  WS-WRITE10-FS    PIC X(02)    VALUE '00'.
+JR511  01  WS-WRITE11-FS    PIC X(02)    VALUE '00'.
+JR511  01  WS-CHKPTF-FS     PIC X(02)    VALUE '00'.
+JR511  01  WS-WRITE12-FS    PIC X(02)    VALUE '00'.
+JR511  01  WS-WRITE13-FS    PIC X(02)    VALUE '00'.
+JR511  01  WS-WRITE15-FS    PIC X(02)    VALUE '00'.
        01  CPY-FS-CODE      PIC X(02)    VALUE '00'.                    DELLSQCH
        01  LMR-VARL.                                                    DELLMNCH
            05  LMR-VARL-COMP  PIC S9(4) COMP.                           DELLMNCH
@@ -1019,6 +1085,33 @@ DL457      05  WS-REC-WRITE6                     PIC S9(9)  VALUE +0.   DELLRT17
 DL457      05  WS-REC-WRITE7                     PIC S9(9)  VALUE +0.   DELLRT17
 DL457      05  WS-REC-WRITE8                     PIC S9(9)  VALUE +0.   DELLRT17
 DL461      05  WS-REC-WRITE9                     PIC S9(9)  VALUE +0.
+JR511      05  WS-REC-WRITE10                    PIC S9(9)  VALUE +0.
+JR511      05  WS-REC-WRITE11                    PIC S9(9)  VALUE +0.
+JR511      05  WS-REC-WRITE12                    PIC S9(9)  VALUE +0.
+JR511      05  WS-REC-WRITE13                    PIC S9(9)  VALUE +0.
+JR511      05  WS-REC-WRITE15                    PIC S9(9)  VALUE +0.
+JR511      05  WS-CHKPT-INTERVAL                 PIC S9(9)  VALUE +1000.
+JR511      05  WS-CHKPT-COUNTER                  PIC S9(9)  VALUE +0.
+JR511 ***************************************************************
+JR511 *  WK-GROUP-ALT-KEY HOLDS THE VSAM-W8 PRIMARY KEY (THE OUTER    *
+JR511 *  DELL-GUID GROUP LOOP'S OWN TRAVERSAL KEY) FOR THE GROUP      *
+JR511 *  CURRENTLY ACTIVE, AS OF THE MOMENT 8210-READ-NEXT-ALT LAST   *
+JR511 *  RECOGNIZED A NEW GROUP, SO 1197-WRITE-CHECKPOINT CAN SAVE    *
+JR511 *  THE OUTER LOOP'S ACTUAL POSITION.  VSAM-WA-PRIM CANNOT BE    *
+JR511 *  USED FOR THIS SINCE IT HAS NO ORDERING RELATIONSHIP TO THE   *
+JR511 *  ARRIVAL SEQUENCE VSAM-W8 IS KEYED ON.                        *
+JR511 ***************************************************************
+JR511      05  WK-GROUP-ALT-KEY                  PIC X(74)  VALUE LOW-VALUES.
+JR511      05  WK-RT-ENTRIES                     PIC S9(4)  VALUE +0.
+JR511      05  WK-RT-MAX                         PIC S9(4)  VALUE +20.
+JR511      05  WK-RT-SUB                         PIC S9(4)  VALUE +0.
+JR511      05  WK-RT-STP-KIND                    PIC X(01) VALUE SPACE.
+JR511 *    COUNTS HOW MANY WA-FILETYPE/OVERRIDE-IND COMBINATIONS
+JR511 *    COULD NOT BE ADDED TO WK-RT-TABLE BECAUSE ALL WK-RT-MAX
+JR511 *    SLOTS WERE ALREADY IN USE, SO 1299-PROCESS-END-EXIT CAN
+JR511 *    FLAG AN UNDER-REPORTING WRITE12 EXTRACT INSTEAD OF
+JR511 *    SILENTLY DROPPING THE OVERFLOW COMBINATIONS' COUNTS.
+JR511      05  WK-RT-DROPPED-COMBOS              PIC S9(4)  VALUE +0.
 DL457      05  WS-REC-READ                       PIC S9(9)  VALUE +0.   DELLRT17
 DL457      05  WK-NB452-RECS-IN                  PIC S9(9)  VALUE +0.   DELLRT17
 DL457      05  WK-NB452-PHS                      PIC S9(9)  VALUE +0.   DELLRT17
@@ -1044,6 +1137,10 @@ VC291       +40000.                                                     DELLRET2
 BT361      05  WK-BRIDGE-LIMIT-02                PIC S9(8)  VALUE       DELLRET8
 JJ731       +600000.
 BT361 *     +100000.                                                    DELLRET8
+JR511      05  WK-BW-REM-DIRECT                  PIC S9(9)  VALUE +0.
+JR511      05  WK-BW-REM-SS                      PIC S9(9)  VALUE +0.
+JR511      05  WK-BW-REM-MET                     PIC S9(9)  VALUE +0.
+JR511      05  WK-GA-CUTOFF-DATE                 PIC X(08)  VALUE SPACES.
 CL131      05  ERR-INDX                          PIC S9(9).              0000200
 CL131      05  WK-WAIT-TENTHS-SEC                PIC S9(9).              0000201
            05  REL-RTN-CODE                      PIC S9(4)  VALUE +0.    0000202
@@ -1085,6 +1182,7 @@ AK131      05  WS-PM-FOUND                       PIC X      VALUE        0000229
 AK131       SPACES.                                                      0000229
 PS134      05  WS-BYPASS-FLAG                    PIC X      VALUE        0000230
 PS134       SPACES.                                                      0000230
+JR511      05  WK-RT-SKIP-SW                     PIC X      VALUE 'N'.
 BT043      05  DUP-POL-SWITCH                    PIC X.                  0000231
 NK081      05  NO-TASK-REC-SW                    PIC X.                  0000232
 DL344      05  SV-SLA-TASK-STATUS                PIC X.                 DELLRET6
@@ -1479,6 +1577,166 @@ DL441      05  WB-DELIMITER-34          PIC X(1)  VALUE ';'.            DELLRT16
 DL441      05  WB-CH-BEN-AMT            PIC X(10) VALUE 'CH BEN AMT'.   DELLRT16
 DL441      05  FILLER                   PIC X(107) VALUE SPACES.        DELLRT16
                                                                         DELLRT16
+JR511  01  WK-BRIDGE-WARNING-HEADING.
+JR511      05  FILLER              PIC X(9)  VALUE 'LOB BLOCK'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(15) VALUE 'NEXT POLICY NO'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(19) VALUE 'REMAIN-DIRECT-LIM'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(15) VALUE 'REMAIN-SS-LIMIT'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(16) VALUE 'REMAIN-MET-LIM'.
+JR511      05  FILLER              PIC X(22) VALUE SPACES.
+JR511  01  WK-BRIDGE-WARNING-LINE.
+JR511      05  WBW-LOB-CODE             PIC X(4).
+JR511      05  WBW-DELIM-1              PIC X(1)  VALUE ';'.
+JR511      05  WBW-NEXT-POLICY          PIC 9(8).
+JR511      05  WBW-DELIM-2              PIC X(1)  VALUE ';'.
+JR511      05  WBW-REM-DIRECT           PIC -(8)9.
+JR511      05  WBW-DELIM-3              PIC X(1)  VALUE ';'.
+JR511      05  WBW-REM-SS               PIC -(8)9.
+JR511      05  WBW-DELIM-4              PIC X(1)  VALUE ';'.
+JR511      05  WBW-REM-MET              PIC -(8)9.
+JR511      05  FILLER                   PIC X(39) VALUE SPACES.
+                                                                        DELLRT16
+JR511  01  WK-SUSPENSE-HEADING.
+JR511      05  FILLER              PIC X(8)  VALUE 'WA-GUID'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(6)  VALUE 'WA-KEY'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(8)  VALUE 'POLICY'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(8)  VALUE 'REC-TYPE'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(11) VALUE 'FILE-STATUS'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(8)  VALUE 'LOCATION'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(60) VALUE 'DISPLAY TEXT'.
+JR511      05  FILLER              PIC X(135) VALUE SPACES.
+JR511  01  WK-SUSPENSE-LINE.
+JR511      05  WSP-WA-DELL-GUID         PIC X(36).
+JR511      05  WSP-DELIM-1              PIC X(1)  VALUE ';'.
+JR511      05  WSP-WA-KEY               PIC X(54).
+JR511      05  WSP-DELIM-1A             PIC X(1)  VALUE ';'.
+JR511      05  WSP-WA-POLICY            PIC X(8).
+JR511      05  WSP-DELIM-2              PIC X(1)  VALUE ';'.
+JR511      05  WSP-REC-TYPE             PIC X(2).
+JR511      05  WSP-DELIM-3              PIC X(1)  VALUE ';'.
+JR511      05  WSP-FILE-STATUS          PIC X(2).
+JR511      05  WSP-DELIM-4              PIC X(1)  VALUE ';'.
+JR511      05  WSP-LOCATION             PIC X(25).
+JR511      05  WSP-DELIM-5              PIC X(1)  VALUE ';'.
+JR511      05  WSP-DISPLAY-TEXT         PIC X(60).
+JR511      05  FILLER                   PIC X(57) VALUE SPACES.
+                                                                        DELLRT16
+JR511 ***************************************************************
+JR511 *  RUN-CONTROL-TOTALS TABLE -- ONE ENTRY PER DISTINCT          *
+JR511 *  WA-FILETYPE / SAVE-LS-OVERRIDE-IND COMBINATION SEEN THIS    *
+JR511 *  RUN, ACCUMULATED IN 1198-ACCUM-RUN-TOTALS AND WRITTEN TO    *
+JR511 *  WRITE12 AT 1299-PROCESS-END-EXIT.                           *
+JR511 ***************************************************************
+JR511  01  WK-RUN-TOTALS-AREA.
+JR511      05  WK-RT-TABLE OCCURS 20 TIMES.
+JR511          10  WK-RT-FILETYPE           PIC X(01).
+JR511          10  WK-RT-OVERRIDE-IND       PIC X(02).
+JR511          10  WK-RT-COUNT              PIC S9(9) COMP VALUE +0.
+JR511          10  WK-RT-STP-COUNT          PIC S9(9) COMP VALUE +0.
+JR511          10  WK-RT-PHS-COUNT          PIC S9(9) COMP VALUE +0.
+JR511          10  WK-RT-NBS-COUNT          PIC S9(9) COMP VALUE +0.
+JR511  01  WK-RUNTOT-HEADING.
+JR511      05  FILLER              PIC X(11) VALUE 'WA-FILETYPE'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(12) VALUE 'OVERRIDE-IND'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(9)  VALUE 'REC-COUNT'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(9)  VALUE 'STP-COUNT'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(9)  VALUE 'PHS-COUNT'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(9)  VALUE 'NBS-COUNT'.
+JR511      05  FILLER              PIC X(35) VALUE SPACES.
+JR511  01  WK-RUNTOT-LINE.
+JR511      05  WRT-FILETYPE             PIC X(01).
+JR511      05  WRT-DELIM-1              PIC X(1)  VALUE ';'.
+JR511      05  WRT-OVERRIDE-IND         PIC X(02).
+JR511      05  WRT-DELIM-2              PIC X(1)  VALUE ';'.
+JR511      05  WRT-COUNT                PIC -(8)9.
+JR511      05  WRT-DELIM-3              PIC X(1)  VALUE ';'.
+JR511      05  WRT-STP-COUNT            PIC -(8)9.
+JR511      05  WRT-DELIM-4              PIC X(1)  VALUE ';'.
+JR511      05  WRT-PHS-COUNT            PIC -(8)9.
+JR511      05  WRT-DELIM-5              PIC X(1)  VALUE ';'.
+JR511      05  WRT-NBS-COUNT            PIC -(8)9.
+JR511      05  FILLER                   PIC X(39) VALUE SPACES.
+                                                                        DELLRT16
+JR511 ***************************************************************
+JR511 *  ORPHANED-GUID AUDIT EXTRACT -- ONE LINE PER GU RECORD THAT   *
+JR511 *  NEVER GOT A REAL POLICY NUMBER (GU-POLICY = 'UNKNOWN' OR     *
+JR511 *  SPACES) AND HAS SAT THAT WAY SINCE BEFORE THE PARM 04        *
+JR511 *  CUTOFF AGE, FOR RESEARCH OF WEB SUBMISSIONS THAT NEVER       *
+JR511 *  TURNED INTO A POLICY.  WRITTEN BY 1060-GU-AUDIT-REPORT.      *
+JR511 ***************************************************************
+JR511  01  WK-GU-AUDIT-HEADING.
+JR511      05  FILLER              PIC X(14) VALUE 'GU-CLIENT-GUID'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(12) VALUE 'GU-DELL-GUID'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(9)  VALUE 'GU-POLICY'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(7)  VALUE 'GU-DATE'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(7)  VALUE 'GU-TIME'.
+JR511      05  FILLER              PIC X(147) VALUE SPACES.
+JR511  01  WK-GU-AUDIT-LINE.
+JR511      05  WGA-CLIENT-GUID          PIC X(36).
+JR511      05  WGA-DELIM-1              PIC X(1)  VALUE ';'.
+JR511      05  WGA-DELL-GUID            PIC X(36).
+JR511      05  WGA-DELIM-2              PIC X(1)  VALUE ';'.
+JR511      05  WGA-POLICY               PIC X(08).
+JR511      05  WGA-DELIM-3              PIC X(1)  VALUE ';'.
+JR511      05  WGA-DATE                 PIC X(08).
+JR511      05  WGA-DELIM-4              PIC X(1)  VALUE ';'.
+JR511      05  WGA-TIME                 PIC X(08).
+JR511      05  FILLER                   PIC X(100) VALUE SPACES.
+JR511 ***************************************************************
+JR511 *  VALIDATE-ONLY DRY-RUN EXTRACT -- ONE LINE PER WA RECORD      *
+JR511 *  SEEN UNDER A PARM 07 DRY RUN.  THE GUARD THAT WRITES THIS    *
+JR511 *  ROW SITS AHEAD OF 4200-LOAD-WA-KEY-TABLE AND ALL VALIDATION  *
+JR511 *  EDITS (SEE 1110-VALIDATION-PROCESS), SO POLICY-NUM AND       *
+JR511 *  OVERRIDE-IND AREN'T KNOWN YET AND ARE LEFT BLANK -- THIS IS  *
+JR511 *  A RAW LIST OF WHAT WOULD HAVE BEEN ATTEMPTED, NOT A          *
+JR511 *  PREDICTION OF ADD VS. ERROR/TASK-GENERATED.                  *
+JR511 ***************************************************************
+JR511  01  WK-DRY-RUN-HEADING.
+JR511      05  FILLER              PIC X(2)  VALUE 'CO'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(10) VALUE 'POLICY-NUM'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(6)  VALUE 'WA-KEY'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(8)  VALUE 'FILETYPE'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(12) VALUE 'OVERRIDE-IND'.
+JR511      05  FILLER              PIC X(1)  VALUE ';'.
+JR511      05  FILLER              PIC X(7)  VALUE 'STATUS'.
+JR511      05  FILLER              PIC X(70) VALUE SPACES.
+JR511  01  WK-DRY-RUN-LINE.
+JR511      05  WDR-POLICY-CO            PIC X(02).
+JR511      05  WDR-DELIM-1              PIC X(1)  VALUE ';'.
+JR511      05  WDR-POLICY-NUM           PIC X(08).
+JR511      05  WDR-DELIM-2              PIC X(1)  VALUE ';'.
+JR511      05  WDR-WA-KEY               PIC X(54).
+JR511      05  WDR-DELIM-3              PIC X(1)  VALUE ';'.
+JR511      05  WDR-FILETYPE             PIC X(01).
+JR511      05  WDR-DELIM-4              PIC X(1)  VALUE ';'.
+JR511      05  WDR-OVERRIDE-IND         PIC X(02).
+JR511      05  WDR-DELIM-5              PIC X(1)  VALUE ';'.
+JR511      05  WDR-STATUS               PIC X(20).
+JR511      05  FILLER                   PIC X(28) VALUE SPACES.
+                                                                        DELLRT16
        01  WK-POLICY-AREA.                                               0000477
            05  WK-POLICY-NUMBER.                                         0000478
                10  WK-POLICYX-1-1                PIC X(1).               0000479
@@ -1533,12 +1791,37 @@ PS134      05  PARM02-TABLE-MAX                  PIC 99 VALUE 10.        0000527
 PS134      05  PARM02-TABLE-AREA.                                        0000528
 PS134          10  PARM02-TABLE OCCURS 10.                               0000529
 PS134              15  PARM02-BYPASS-DELLGUID    PIC X(36).              0000530
+JR511      05  PARM03-RESTART-SW             PIC X(01) VALUE 'N'.
+JR511          88  PARM03-RESTART-REQUESTED             VALUE 'Y'.
+JR511      05  PARM03-RESTART-KEY            PIC X(54) VALUE LOW-VALUES.
+JR511 *    PARM 08 CARRIES THE OUTER GROUP LOOP'S OWN VSAM-W8 KEY
+JR511 *    (CKPT-ALT-KEY OFF CHKPTF) SO 1030-INITIAL-WA-READ CAN
+JR511 *    START VSAM-W8 DIRECTLY AT THE CHECKPOINTED GROUP INSTEAD
+JR511 *    OF WALKING EVERY GROUP FROM THE TOP.  A PARM 03 CARD IS
+JR511 *    ONLY HONORED WHEN PAIRED WITH A PARM 08 CARD FROM THE SAME
+JR511 *    CHKPTF ROW -- SEE 1300-LOAD-PARMS.
+JR511      05  PARM08-RESTART-ALT-KEY        PIC X(74) VALUE LOW-VALUES.
+JR511      05  PARM04-GU-AUDIT-AGE-DAYS      PIC 9(5)  VALUE ZEROS.
+JR511      05  PARM04-DEFAULT-AGE            PIC 9(5)  VALUE 30.
+JR511      05  PARM05-REDRIVE-SW             PIC X(01) VALUE 'N'.
+JR511          88  PARM05-REDRIVE-REQUESTED             VALUE 'Y'.
+JR511      05  PARM05-REDRIVE-KEY            PIC X(54) VALUE LOW-VALUES.
+JR511      05  PARM06-REDRIVE-SW             PIC X(01) VALUE 'N'.
+JR511          88  PARM06-REDRIVE-REQUESTED             VALUE 'Y'.
+JR511      05  PARM06-REDRIVE-POLICY         PIC X(08) VALUE SPACES.
+JR511      05  PARM07-DRY-RUN-SW             PIC X(01) VALUE 'N'.
+JR511          88  PARM07-DRY-RUN-REQUESTED             VALUE 'Y'.
                                                                          0000531
 PS134  01  PARM-RECORD.                                                  0000532
 PS134      05  PARM-TYPE                         PIC XX.                 0000533
 PS134      05  PARM-VALUE.                                               0000534
 PS134          10  PARM-APP-LIMIT-IN             PIC 9(9).               0000535
 PS134          10  FILLER                             PIC X(27).         0000536
+JR511      05  PARM-RESTART-KEY-IN REDEFINES PARM-VALUE PIC X(54).
+JR511      05  PARM-GU-AUDIT-AGE-IN REDEFINES PARM-VALUE PIC 9(5).
+JR511      05  PARM-REDRIVE-KEY-IN REDEFINES PARM-VALUE PIC X(54).
+JR511      05  PARM-REDRIVE-POLICY-IN REDEFINES PARM-VALUE PIC X(08).
+JR511      05  PARM-RESTART-ALT-KEY-IN REDEFINES PARM-VALUE PIC X(74).
 PS134      05  FILLER                                 PIC X(42).         0000537
 DL442  01  PROCESS-OPT.                                                 DELLRT16
 DL442      05  PROCESS-OPT-TYPE                  PIC X(3).              DELLRT16
@@ -1997,10 +2280,34 @@ BT185             SAVE-EMPLOYER-ID                                       0000796
 BT302               WK-PARM38.                                          DELLRET2
            MOVE SPACES TO WK-STATUS                                      0000800
                   HOLD-WA-RECORD.                                        0000801
+JR511      PERFORM 1050-BRIDGE-LIMIT-WARNING
+JR511          THRU 1059-BRIDGE-LIMIT-WARNING-EXIT.
+JR511 ***************************************************************
+JR511 *  PARMS MUST BE LOADED BEFORE 1030-INITIAL-WA-READ BECAUSE    *
+JR511 *  THE RESTART KEY CHECK (PARM 03) AND THE GU AUDIT AGE (PARM  *
+JR511 *  04) ARE BOTH NEEDED BY CODE THAT RUNS IN OR BEFORE THAT     *
+JR511 *  PARAGRAPH.  MOVED HERE FROM 1100-PROCESS-ROUTINE, WHICH RAN *
+JR511 *  TOO LATE FOR THE RESTART KEY TO BE SET ON THE FIRST GROUP   *
+JR511 *  THE OUTER DELL-GUID LOOP LANDS ON.                          *
+JR511 ***************************************************************
+JR511      PERFORM 1300-LOAD-PARMS.
+JR511      PERFORM 1060-GU-AUDIT-REPORT
+JR511          THRU 1069-GU-AUDIT-REPORT-EXIT.
        1030-INITIAL-WA-READ.                                             0000802
 CL131      MOVE +0   TO AI-RTN-CODE.                                     0000803
 CL131      MOVE SPACES TO WA-APPLICATION-RECORD.                         0000804
 CL131      MOVE LOW-VALUES TO AI-W9-KEY.                                 0000805
+JR511 ***************************************************************
+JR511 *  ON A RESTART, SEED THE OUTER GROUP LOOP'S OWN VSAM-W8 KEY     *
+JR511 *  FROM PARM 08 (CKPT-ALT-KEY OFF CHKPTF) SO THE 8200-READ-      *
+JR511 *  NEXT-ALT-KEY START BELOW LANDS DIRECTLY BACK ON THE GROUP     *
+JR511 *  THE PRIOR RUN CHECKPOINTED IN, INSTEAD OF WALKING THE WHOLE   *
+JR511 *  FILE FROM THE TOP.  VSAM-WA-PRIM CANNOT DRIVE THIS SINCE IT   *
+JR511 *  HAS NO ORDERING RELATIONSHIP TO THE ARRIVAL SEQUENCE VSAM-W8  *
+JR511 *  IS ACTUALLY WALKED IN.                                       *
+JR511 ***************************************************************
+JR511      IF PARM03-RESTART-REQUESTED
+JR511          MOVE PARM08-RESTART-ALT-KEY TO AI-W9-KEY.
 CL131      MOVE AI-W9-KEY TO HOLD-AI-W9-KEY.                             0000806
            MOVE LOW-VALUES TO AI-WA-KEY.                                DELLMNCH
 CL131      PERFORM 8200-READ-NEXT-ALT-KEY.                               0000807
@@ -2009,10 +2316,21 @@ BT132          GO TO 1099-INIT-ROUTINE-EXIT.                             0000809
 CL131                                                                    0000810
 CL131      MOVE SPACES TO WA-APPLICATION-RECORD.                         0000811
 CL131      MOVE LOW-VALUES TO WS-KEY.                                    0000812
+           MOVE AI-W9-DELL-GUID TO WS-KEY(1:40).                        DELLMACH
+JR511 ***************************************************************
+JR511 *  IF THE GROUP THE OUTER LOOP JUST LANDED ON IS THE SAME        *
+JR511 *  DELL-GUID GROUP THE PRIOR RUN CHECKPOINTED IN, START THE      *
+JR511 *  INNER WA SCAN FROM THE CHECKPOINT KEY RATHER THAN FROM THE    *
+JR511 *  TOP OF THE GROUP (SEE PARM 03, 1300-LOAD-PARMS).  8300-READ-  *
+JR511 *  NEXT-WA-RECS' OWN START (KEY IS > WS-KEY) THEN EXCLUDES THE   *
+JR511 *  CHECKPOINTED RECORD ITSELF, SO NOTHING FURTHER IS NEEDED TO   *
+JR511 *  SKIP IT.                                                      *
+JR511 ***************************************************************
+JR511      IF PARM03-RESTART-REQUESTED
+JR511          AND AI-W9-DELL-GUID (1:40) = PARM03-RESTART-KEY (1:40)
+JR511          MOVE PARM03-RESTART-KEY TO WS-KEY.
 CL131      MOVE 'WA' TO WS-TRANS-TYPE.                                   0000813
 BT132      MOVE SV-CO TO WS-CO.                                          0000814
-      *    MOVE AI-W9-DELL-GUID TO WS-DELL-GUID.                         0000815
-           MOVE AI-W9-DELL-GUID TO WS-KEY(1:40).                        DELLMACH
            PERFORM 8300-READ-NEXT-WA-RECS.                               0000816
            IF RTN-CODE = +12                                             0000817
                DISPLAY ' WA FILE I/O ERROR-PROGRAM RTN-CODE = +12 '      0000818
@@ -2037,12 +2355,160 @@ DL457         ADD +1 TO WS-REC-WRITE7.                                  DELLRT17
        1099-INIT-ROUTINE-EXIT.                                           0000828
            EXIT.                                                         0000829
                                                                          0000830
+JR511 ***************************************************************
+JR511 *  BRIDGE/BLOCK POLICY NUMBER EARLY-WARNING REPORT.            *
+JR511 *  RUN ONCE AT START OF JOB, BEFORE THE WA FILE IS TOUCHED, SO *
+JR511 *  OPERATIONS CAN SEE REMAINING CAPACITY ON EACH "94" BLOCK    *
+JR511 *  AGAINST EVERY BRIDGE LIMIT IN EFFECT BEFORE THE CYCLE RUNS. *
+JR511 ***************************************************************
+JR511  1050-BRIDGE-LIMIT-WARNING SECTION.
+JR511      WRITE WRITE10-REC FROM WK-BRIDGE-WARNING-HEADING.
+JR511      MOVE WS-WRITE10-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      MOVE SPACES TO KEY-94.
+JR511      MOVE SV-CO TO CO-94.
+JR511      MOVE 94 TO PARM-94.
+JR511      MOVE LOW-VALUES TO LOB-94.
+JR511      MOVE KEY-94 TO VSAM-RE-PRIM.
+JR511      START VSAM-RE KEY IS NOT LESS THAN VSAM-RE-PRIM
+JR511          INVALID KEY GO TO 1059-BRIDGE-LIMIT-WARNING-EXIT
+JR511      END-START.
+JR511  1055-BRIDGE-WARNING-LOOP.
+JR511      READ VSAM-RE NEXT RECORD INTO COMPANY-OPTION-RECORD.
+JR511      MOVE VSAM-RE-FS TO WS-INDX-FS-99.
+JR511      INITIALIZE TPSWNML-AREA.
+JR511      MOVE VSAM-RE-PRIM TO TPSWNML-FILE-KEY.
+JR511      MOVE RE-FILE-ID TO TPSWNML-FILE-ID.
+JR511      MOVE 'RDNXTDAT' TO TPSWNML-FUNCTION-CODE.
+JR511      PERFORM P9999-MAP-RESP-CODE.
+JR511      MOVE WS-INDX-FS-99 TO RTN-CODE.
+JR511      IF RTN-CODE NOT = +0
+JR511          GO TO 1059-BRIDGE-LIMIT-WARNING-EXIT.
+JR511      MOVE VSAM-RE-PRIM TO KEY-94.
+JR511      IF CO-94 NOT = SV-CO OR PARM-94 NOT = 94
+JR511          GO TO 1059-BRIDGE-LIMIT-WARNING-EXIT.
+JR511      COMPUTE WK-BW-REM-DIRECT =
+JR511          WK-BRIDGE-LIMIT - LOB-BLOCK-NEXT-POLICY-94.
+JR511      COMPUTE WK-BW-REM-SS =
+JR511          WK-BRIDGE-LIMIT-SS - LOB-BLOCK-NEXT-POLICY-94.
+JR511      COMPUTE WK-BW-REM-MET =
+JR511          WK-BRIDGE-LIMIT-02 - LOB-BLOCK-NEXT-POLICY-94.
+JR511      MOVE LOB-94 TO WBW-LOB-CODE.
+JR511      MOVE LOB-BLOCK-NEXT-POLICY-94 TO WBW-NEXT-POLICY.
+JR511      MOVE WK-BW-REM-DIRECT TO WBW-REM-DIRECT.
+JR511      MOVE WK-BW-REM-SS TO WBW-REM-SS.
+JR511      MOVE WK-BW-REM-MET TO WBW-REM-MET.
+JR511      WRITE WRITE10-REC FROM WK-BRIDGE-WARNING-LINE.
+JR511      MOVE WS-WRITE10-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      ADD +1 TO WS-REC-WRITE10.
+JR511      GO TO 1055-BRIDGE-WARNING-LOOP.
+JR511  1059-BRIDGE-LIMIT-WARNING-EXIT.
+JR511      EXIT.
+                                                                         0000830
+JR511 ***************************************************************
+JR511 *  ORPHANED DELL-GUID AUDIT REPORT.  RUN ONCE AT START OF JOB   *
+JR511 *  (PARMS ARE ALREADY LOADED BY THIS POINT -- SEE 1020-INIT-    *
+JR511 *  STATUS) SO RESEARCH CAN SEE EVERY GU RECORD THAT NEVER       *
+JR511 *  PICKED UP A REAL POLICY NUMBER AND IS OLDER THAN THE PARM 04 *
+JR511 *  CUTOFF AGE -- I.E. A WEB SUBMISSION WHOSE DELL/CLIENT GUID   *
+JR511 *  NEVER TURNED INTO A POLICY.  OUTPUT GOES TO WRITE13.         *
+JR511 ***************************************************************
+JR511  1060-GU-AUDIT-REPORT SECTION.
+JR511      MOVE SPACES TO XDATE-PARMS.
+JR511      MOVE WK-SYSTEM-DATE TO XD-IN-DATE.
+JR511      MOVE 'YYYYMMDD  ' TO XD-IN-FORMAT.
+JR511      MOVE 'YYYYMMDD  ' TO XD-OUTPUT-FORMAT.
+JR511      COMPUTE XD-IN-ROLL-DAYS = PARM04-GU-AUDIT-AGE-DAYS * -1.
+JR511      CALL 'XDATETP' USING XDATE-PARMS.
+JR511      IF XD-OUT-DATE = 'BAD-DATE'
+JR511          MOVE WK-SYSTEM-DATE TO WK-GA-CUTOFF-DATE
+JR511      ELSE
+JR511          MOVE XD-OUT-DATE9 TO WK-GA-CUTOFF-DATE.
+JR511      MOVE LOW-VALUES TO VSAM-GU-PRIM.
+JR511      START VSAM-GU KEY IS NOT LESS THAN VSAM-GU-PRIM
+JR511          INVALID KEY GO TO 1069-GU-AUDIT-REPORT-EXIT
+JR511      END-START.
+JR511  1065-GU-AUDIT-LOOP.
+JR511      READ VSAM-GU NEXT RECORD INTO GU-GUID-RECORD.
+JR511      MOVE VSAM-GU-FS TO WS-INDX-FS-99.
+JR511      INITIALIZE TPSWNML-AREA.
+JR511      MOVE VSAM-GU-PRIM TO TPSWNML-FILE-KEY.
+JR511      MOVE GU-FILE-ID TO TPSWNML-FILE-ID.
+JR511      MOVE 'RDNXTDAT' TO TPSWNML-FUNCTION-CODE.
+JR511      PERFORM P9999-MAP-RESP-CODE.
+JR511      MOVE WS-INDX-FS-99 TO RTN-CODE.
+JR511      IF RTN-CODE NOT = +0
+JR511          GO TO 1069-GU-AUDIT-REPORT-EXIT.
+JR511      IF (GU-POLICY NOT = 'UNKNOWN') AND (GU-POLICY NOT = SPACES)
+JR511          GO TO 1065-GU-AUDIT-LOOP.
+JR511      IF GU-DATE NOT < WK-GA-CUTOFF-DATE
+JR511          GO TO 1065-GU-AUDIT-LOOP.
+JR511      MOVE GU-CLIENT-GUID TO WGA-CLIENT-GUID.
+JR511      MOVE GU-DELL-GUID TO WGA-DELL-GUID.
+JR511      MOVE GU-POLICY TO WGA-POLICY.
+JR511      MOVE GU-DATE TO WGA-DATE.
+JR511      MOVE GU-TIME TO WGA-TIME.
+JR511      WRITE WRITE13-REC FROM WK-GU-AUDIT-LINE.
+JR511      MOVE WS-WRITE13-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      ADD +1 TO WS-REC-WRITE13.
+JR511      GO TO 1065-GU-AUDIT-LOOP.
+JR511  1069-GU-AUDIT-REPORT-EXIT.
+JR511      EXIT.
+                                                                         0000830
        1100-PROCESS-ROUTINE  SECTION.                                    0000831
-PS134      PERFORM 1300-LOAD-PARMS.                                      0000832
+JR511 *    PARMS ARE NOW LOADED IN 1000-INIT-ROUTINE, BEFORE 1030-
+JR511 *    INITIAL-WA-READ, SO THE RESTART KEY (PARM 03) IS IN EFFECT
+JR511 *    FOR THE FIRST WA GROUP TOO -- SEE 1020-INIT-STATUS.
            IF APP-COUNT = +0                                             0000833
                GO TO 1199-PROCESS-ROUTINE-EXIT.                          0000834
                                                                          0000835
        1110-VALIDATION-PROCESS.                                          0000836
+JR511 ***************************************************************
+JR511 *  RESTART (PARM 03) NEEDS NO PER-RECORD KEY COMPARE HERE.        *
+JR511 *  1030-INITIAL-WA-READ REPOSITIONS THE OUTER GROUP LOOP DIRECTLY *
+JR511 *  ON THE CHECKPOINTED GROUP VIA A VSAM-W8 START (PARM 08), SO    *
+JR511 *  THE OUTER LOOP NEVER WALKS ANY GROUP AHEAD OF THAT ONE, AND    *
+JR511 *  8300-READ-NEXT-WA-RECS' OWN START (KEY IS > WS-KEY) ALREADY    *
+JR511 *  EXCLUDES THE CHECKPOINTED RECORD ONCE THE RESUMED GROUP'S      *
+JR511 *  WS-KEY IS SEEDED FROM PARM03-RESTART-KEY.  A KEY-SHAPE         *
+JR511 *  MISMATCH RULES OUT COMPARING WS-KEY (VSAM-WA-PRIM, DELL-GUID   *
+JR511 *  KEYED) AGAINST PARM03-RESTART-KEY DIRECTLY: VSAM-WA-PRIM HAS   *
+JR511 *  NO ORDERING RELATIONSHIP TO THE ARRIVAL SEQUENCE THE OUTER     *
+JR511 *  LOOP ACTUALLY WALKS VSAM-W8 IN.                                *
+JR511 ***************************************************************
+JR511      MOVE 'N' TO WK-RT-SKIP-SW.
+JR511 ***************************************************************
+JR511 *  ON-DEMAND REDRIVE GUARD (PARM 05) -- WHEN A SINGLE WA-PRIM   *
+JR511 *  KEY IS SUPPLIED FOR REDRIVE, SKIP EVERY RECORD EXCEPT THE    *
+JR511 *  ONE MATCHING KEY, SO ONLY THAT ONE TRANSACTION GOES THROUGH  *
+JR511 *  2200/2300/2400-SERIES PROCESSING.  THE OUTER DELL-GUID LOOP  *
+JR511 *  STILL HAS TO WALK THE WHOLE FILE TO GET THERE (SAME VSAM-W8  *
+JR511 *  KEY-SHAPE LIMIT DOCUMENTED FOR PARM 03), BUT NO OTHER RECORD *
+JR511 *  GETS REPROCESSED, RETASKED, OR REWRITTEN.                    *
+JR511 ***************************************************************
+JR511      IF PARM05-REDRIVE-REQUESTED
+JR511          AND WS-KEY NOT = PARM05-REDRIVE-KEY
+JR511          MOVE 'Y' TO WK-RT-SKIP-SW
+JR511          GO TO 1195-WA-NEXT-READ.
+JR511 ***************************************************************
+JR511 *  VALIDATE-ONLY DRY-RUN (PARM 07) -- MUST SIT AHEAD OF EVERY   *
+JR511 *  EDIT/TASK/MASTER-UPDATE PATH IN THIS SECTION -- INCLUDING    *
+JR511 *  THE WA-POLCRECTYPE = 'S' AND OVERRIDE-IND = '05' BRANCHES    *
+JR511 *  BELOW, 1115-CHK-POL-MASTER, 2200-RETRIEVE-POLICY, AND        *
+JR511 *  2300-INITIAL-RECORDS -- SINCE ALL OF THOSE CAN ADD OR        *
+JR511 *  REWRITE A VSAM MASTER OR DISKADD A TASK BEFORE THE RECORD    *
+JR511 *  EVER REACHES 2400-PROCESS-WA-RECS.  A DRY RUN THEREFORE      *
+JR511 *  NEVER GETS AS FAR AS 4200-LOAD-WA-KEY-TABLE OR THE 2100-     *
+JR511 *  SERIES EDITS -- IT LOGS THE RAW WA RECORD KEY/TYPE TO        *
+JR511 *  WRITE15 AND MOVES ON WITHOUT TOUCHING ANY FILE BUT THAT ONE. *
+JR511 ***************************************************************
+JR511      IF PARM07-DRY-RUN-REQUESTED
+JR511          PERFORM 1119-WRITE-DRY-RUN-RESULT
+JR511              THRU 1119-WRITE-DRY-RUN-RESULT-EXIT
+JR511          MOVE 'Y' TO WK-RT-SKIP-SW
+JR511          GO TO 1195-WA-NEXT-READ.
 PS134      IF APP-COUNTER > PARM01-APP-LIMIT                             0000837
 PS134          GO TO 1199-PROCESS-ROUTINE-EXIT.                          0000838
            IF WA-STATUS = SPACES                                         0000840
@@ -2074,6 +2540,24 @@ DL351      PERFORM 4200-LOAD-WA-KEY-TABLE.                              DELLRET7
 DL351      IF ERROR-SWITCH = 'Y'                                        DELLRET7
 DL351          GO TO 1115-VAL-ERR-SWITCH.                               DELLRET7
 DL351                                                                   DELLRET7
+JR511 ***************************************************************
+JR511 *  ON-DEMAND REDRIVE GUARD (PARM 06) -- SAVE-PAPOL-WASY (JUST    *
+JR511 *  LOADED FROM THE WA RECORD BY 4200-LOAD-WA-KEY-TABLE) IS THE   *
+JR511 *  POLICY NUMBER ALREADY ASSIGNED TO THIS RECORD, IF ANY.  A     *
+JR511 *  PARM 06 REDRIVE TARGETS AN ALREADY-ISSUED POLICY NUMBER, SO   *
+JR511 *  ANY RECORD WHOSE OWN SAVE-PAPOL-WASY DOESN'T MATCH IT --      *
+JR511 *  INCLUDING AN UNASSIGNED RECORD, WHERE SAVE-PAPOL-WASY IS      *
+JR511 *  SPACES -- CAN NEVER BE THE TARGETED TRANSACTION AND IS        *
+JR511 *  SKIPPED HERE, BEFORE THE WA-POLCRECTYPE = 'S' / OVERRIDE-IND  *
+JR511 *  = '05' MASTER UPDATE PATHS BELOW OR 2200-RETRIEVE-POLICY EVER *
+JR511 *  RUN.  THIS REPLACES AN EARLIER CUT OF THIS GUARD THAT ONLY    *
+JR511 *  CHECKED AFTER 2200-RETRIEVE-POLICY HAD ALREADY RUN -- SEE     *
+JR511 *  1116-BLK-ERR-SWITCH.                                          *
+JR511 ***************************************************************
+JR511      IF PARM06-REDRIVE-REQUESTED
+JR511          AND SAVE-PAPOL-WASY NOT = PARM06-REDRIVE-POLICY
+JR511          MOVE 'Y' TO WK-RT-SKIP-SW
+JR511          GO TO 1195-WA-NEXT-READ.
 PS401      IF WA-POLCRECTYPE = 'S'                                      DELLRT12
 PS401          GO TO 1116-CONTINUE.                                     DELLRT12
                                                                         
@@ -2250,6 +2734,11 @@ DL451      MOVE SPACES           TO LK-PERSON-MASTER                    DELLRT17
 DL442      CALL 'LSNNB452' USING NB452-PASS-AREA                        DELLRT16
 DL442                     LK-PERSON-MASTER.                             DELLRT16
 DL442                                                                   DELLRT16
+JR511      IF WA-FILETYPE = WS-M
+JR511         AND SAVE-LS-OVERRIDE-IND = WS-02
+JR511          MOVE 'S' TO WK-RT-STP-KIND
+JR511          PERFORM 1118-ACCUM-STP-TOTALS
+JR511              THRU 1118-ACCUM-STP-TOTALS-EXIT.
 AS551      IF NB452-POLICY-FOUND = WS-G
 AS551          PERFORM 4800-GAP-TASK-RECORD 
 AS552          MOVE 'GAP' TO WK-STATUS
@@ -2307,6 +2796,10 @@ DL441      ELSE                                                         DELLRT17
 DL441          GO TO 1115-CONTINUE.                                     DELLRT16
 DL458      IF NB452-PROCESS-OPT-TYPE = 'PHS'                            DELLRT17
 DL458         ADD +1 TO WK-NB452-PHS.                                   DELLRT17
+JR511      IF NB452-PROCESS-OPT-TYPE = 'PHS'
+JR511          MOVE 'P' TO WK-RT-STP-KIND
+JR511          PERFORM 1118-ACCUM-STP-TOTALS
+JR511              THRU 1118-ACCUM-STP-TOTALS-EXIT.
 DL442      IF LK-PERSON-MASTER NOT = SPACES                             DELLRT16
 DL442 *       CALL 'WRITE8' USING LK-PERSON-MASTER                      DELLRT17
                WRITE WRITE8-REC FROM                                    DELLRT16
@@ -2558,6 +3051,20 @@ BT231                                                                    0001039
 CL131  1116-BLK-ERR-SWITCH.                                              0001041
            IF ERROR-SWITCH = 'Y'                                         0001042
                GO TO 1195-WA-NEXT-READ.                                  0001043
+JR511 ***************************************************************
+JR511 *  THE PARM 06 ON-DEMAND REDRIVE-BY-POLICY GUARD RUNS UP FRONT   *
+JR511 *  IN 1110-VALIDATION-PROCESS, RIGHT AFTER SAVE-PAPOL-WASY IS    *
+JR511 *  LOADED FROM THE WA RECORD -- SEE THAT PARAGRAPH.  IT MUST NOT *
+JR511 *  BE CHECKED HERE, AFTER 2200-RETRIEVE-POLICY: ON AN UNASSIGNED *
+JR511 *  RECORD (SAVE-PAIND-WASY = SPACES), 2200-RETRIEVE-POLICY FALLS *
+JR511 *  INTO 2219-PROCESS-RE-FILE AND ACTUALLY CONSUMES/ASSIGNS THE   *
+JR511 *  NEXT RE-FILE POLICY NUMBER, SO A GUARD PLACED HERE WOULD LET  *
+JR511 *  THAT RUN FOR EVERY NON-MATCHING RECORD THE OUTER LOOP PASSES  *
+JR511 *  OVER ON THE WAY TO A REDRIVE TARGET.  CHECKING UP FRONT SKIPS *
+JR511 *  A RECORD THAT CANNOT POSSIBLY MATCH BEFORE 2200-RETRIEVE-     *
+JR511 *  POLICY (OR THE POLCRECTYPE = 'S' / OVERRIDE-IND = '05' MASTER *
+JR511 *  UPDATE PATHS ABOVE IT IN THAT SECTION) EVER RUNS.             *
+JR511 ***************************************************************
                                                                          0001044
            PERFORM 2300-INITIAL-RECORDS.                                 0001045
 CL131  1117-CHECK-SWITCH.                                                0001046
@@ -2586,6 +3093,10 @@ DL441      ELSE                                                         DELLRT16
 DL441         GO TO 1120-CONTINUE.                                      DELLRT16
 DL458      IF NB452-PROCESS-OPT-TYPE = 'NBS'                            DELLRT17
 DL458         ADD +1 TO WK-NB452-NBS.                                   DELLRT17
+JR511      IF NB452-PROCESS-OPT-TYPE = 'NBS'
+JR511          MOVE 'N' TO WK-RT-STP-KIND
+JR511          PERFORM 1118-ACCUM-STP-TOTALS
+JR511              THRU 1118-ACCUM-STP-TOTALS-EXIT.
 DL441      IF OB-HEADER-FIRST-TIME = 'Y'                                DELLRT16
 DL441         MOVE 'N' TO OB-HEADER-FIRST-TIME                          DELLRT16
 DL441 *       CALL 'WRITE7' USING WB-OVERRIDE-BENEFIT-HEADING           DELLRT17
@@ -2645,6 +3156,23 @@ BP931      PERFORM 4111-ADD-POLICY-CV01-WA.
 BT186                                                                    0001057
            PERFORM 2800-CREATE-LOG-RECORD.                               0001058
 PS134  1195-WA-NEXT-READ.                                                0001059
+JR511 ***************************************************************
+JR511 *  RUN-TOTALS TALLY AND CHECKPOINT ADVANCE ARE BOTH SKIPPED     *
+JR511 *  WHILE WK-RT-SKIP-SW = 'Y' -- A RECORD BYPASSED BY THE PARM   *
+JR511 *  03 RESTART CATCH-UP, OR BY THE PARM 05/06/07 ON-DEMAND-      *
+JR511 *  REDRIVE/DRY-RUN GUARDS, WAS NEVER ACTUALLY PROCESSED BY      *
+JR511 *  THIS RUN, SO IT MUST NOT BE COUNTED INTO WRITE12 OR ADVANCE  *
+JR511 *  CHKPTF PAST IT -- OTHERWISE A LATER GENUINE PARM 03 RESTART  *
+JR511 *  FROM THAT CHECKPOINT WOULD SILENTLY SKIP IT FOR REAL.        *
+JR511 ***************************************************************
+JR511      IF WK-RT-SKIP-SW NOT = 'Y'
+JR511          PERFORM 1198-ACCUM-RUN-TOTALS
+JR511              THRU 1198-ACCUM-RUN-TOTALS-EXIT
+JR511          ADD +1 TO WS-CHKPT-COUNTER
+JR511          IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+JR511              PERFORM 1197-WRITE-CHECKPOINT
+JR511                  THRU 1197-WRITE-CHECKPOINT-EXIT
+JR511              MOVE +0 TO WS-CHKPT-COUNTER.
 BT302      MOVE 'N' TO WK-PARM38.                                       DELLRET2
 BT111      MOVE 000 TO NUM-AP                                            0001060
 BT111               NUM-CV                                               0001061
@@ -2690,6 +3218,9 @@ CL131      MOVE LOW-VALUES TO WS-KEY.                                    0001092
 CL131      MOVE 'WA' TO WS-TRANS-TYPE.                                   0001093
       *    MOVE AI-W9-DELL-GUID TO WS-DELL-GUID.                        DELLMACH
            MOVE AI-W9-DELL-GUID TO WS-KEY(1:40).                        DELLMACH
+JR511      IF PARM03-RESTART-REQUESTED
+JR511          AND AI-W9-DELL-GUID (1:40) = PARM03-RESTART-KEY (1:40)
+JR511          MOVE PARM03-RESTART-KEY TO WS-KEY.
 CL131      MOVE SV-CO TO WS-CO.                                          0001095
 CL131      MOVE +0 TO RTN-CODE.                                          0001096
 CL131      PERFORM 8300-READ-NEXT-WA-RECS.                               0001097
@@ -2706,6 +3237,115 @@ DL457          ADD +1 TO WS-REC-READ                                    DELLRT17
                                                                          0001107
        1199-PROCESS-ROUTINE-EXIT.                                        0001108
            EXIT.                                                         0001109
+JR511 ***************************************************************
+JR511 *  RECORD THE WA-PRIM KEY OF THE LAST WA RECORD THAT FINISHED  *
+JR511 *  PROCESSING SUCCESSFULLY, SO A RESTARTED RUN CAN REPOSITION  *
+JR511 *  HERE (PARM 03 IN 1300-LOAD-PARMS) INSTEAD OF RE-READING THE *
+JR511 *  WA FILE FROM THE BEGINNING.                                 *
+JR511 ***************************************************************
+JR511  1197-WRITE-CHECKPOINT.
+JR511      MOVE WS-KEY TO CKPT-WA-KEY.
+JR511      MOVE WK-SYSTEM-DATE TO CKPT-DATE.
+JR511      MOVE WK-SYSTEM-TIME TO CKPT-TIME.
+JR511      MOVE WK-GROUP-ALT-KEY TO CKPT-ALT-KEY.
+JR511      WRITE CHKPTF-REC.
+JR511      MOVE WS-CHKPTF-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511  1197-WRITE-CHECKPOINT-EXIT.
+JR511      EXIT.
+JR511 ***************************************************************
+JR511 *  TALLY THIS WA RECORD INTO THE RUN-CONTROL-TOTALS TABLE BY   *
+JR511 *  WA-FILETYPE / SAVE-LS-OVERRIDE-IND, FOR THE RETAINED        *
+JR511 *  WRITE12 EXTRACT WRITTEN AT 1299-PROCESS-END-EXIT.           *
+JR511 ***************************************************************
+JR511  1198-ACCUM-RUN-TOTALS.
+JR511      MOVE +0 TO WK-RT-SUB.
+JR511  1198-RT-TABLE-LOOP.
+JR511      ADD +1 TO WK-RT-SUB.
+JR511      IF WK-RT-SUB > WK-RT-ENTRIES
+JR511          GO TO 1198-RT-NEW-ENTRY.
+JR511      IF WK-RT-FILETYPE (WK-RT-SUB) = WA-FILETYPE
+JR511          AND WK-RT-OVERRIDE-IND (WK-RT-SUB) = SAVE-LS-OVERRIDE-IND
+JR511          ADD +1 TO WK-RT-COUNT (WK-RT-SUB)
+JR511          GO TO 1198-ACCUM-RUN-TOTALS-EXIT.
+JR511      GO TO 1198-RT-TABLE-LOOP.
+JR511  1198-RT-NEW-ENTRY.
+JR511      IF WK-RT-ENTRIES >= WK-RT-MAX
+JR511 *        WK-RT-TABLE IS FULL; RECORD THE DROPPED COMBINATION
+JR511 *        INSTEAD OF SILENTLY LOSING ITS COUNT.
+JR511          ADD +1 TO WK-RT-DROPPED-COMBOS
+JR511          GO TO 1198-ACCUM-RUN-TOTALS-EXIT.
+JR511      ADD +1 TO WK-RT-ENTRIES.
+JR511      MOVE WA-FILETYPE TO WK-RT-FILETYPE (WK-RT-ENTRIES).
+JR511      MOVE SAVE-LS-OVERRIDE-IND TO
+JR511          WK-RT-OVERRIDE-IND (WK-RT-ENTRIES).
+JR511      MOVE +1 TO WK-RT-COUNT (WK-RT-ENTRIES).
+JR511  1198-ACCUM-RUN-TOTALS-EXIT.
+JR511      EXIT.
+JR511 ***************************************************************
+JR511 *  TALLY THE STRAIGHT-THROUGH (STP) RESULT OF THIS LSNNB452    *
+JR511 *  CALL INTO THE SAME RUN-CONTROL-TOTALS ROW USED BY           *
+JR511 *  1198-ACCUM-RUN-TOTALS, SO WRITE12 CAN TREND STP-VS-TASK     *
+JR511 *  VOLUME BY WA-FILETYPE / SAVE-LS-OVERRIDE-IND OVER TIME.     *
+JR511 *  CALLER SETS WK-RT-STP-KIND TO 'S' (SENT TO LSNNB452),       *
+JR511 *  'P' (RETURNED PHS) OR 'N' (RETURNED NBS) BEFORE THE PERFORM.*
+JR511 ***************************************************************
+JR511  1118-ACCUM-STP-TOTALS.
+JR511      MOVE +0 TO WK-RT-SUB.
+JR511  1118-STP-TABLE-LOOP.
+JR511      ADD +1 TO WK-RT-SUB.
+JR511      IF WK-RT-SUB > WK-RT-ENTRIES
+JR511          GO TO 1118-STP-NEW-ENTRY.
+JR511      IF WK-RT-FILETYPE (WK-RT-SUB) = WA-FILETYPE
+JR511          AND WK-RT-OVERRIDE-IND (WK-RT-SUB) = SAVE-LS-OVERRIDE-IND
+JR511          GO TO 1118-STP-BUMP-COUNT.
+JR511      GO TO 1118-STP-TABLE-LOOP.
+JR511  1118-STP-NEW-ENTRY.
+JR511      IF WK-RT-ENTRIES >= WK-RT-MAX
+JR511 *        WK-RT-TABLE IS FULL; RECORD THE DROPPED COMBINATION
+JR511 *        INSTEAD OF SILENTLY LOSING ITS STP COUNT.
+JR511          ADD +1 TO WK-RT-DROPPED-COMBOS
+JR511          GO TO 1118-ACCUM-STP-TOTALS-EXIT.
+JR511      ADD +1 TO WK-RT-ENTRIES.
+JR511      MOVE WK-RT-ENTRIES TO WK-RT-SUB.
+JR511      MOVE WA-FILETYPE TO WK-RT-FILETYPE (WK-RT-SUB).
+JR511      MOVE SAVE-LS-OVERRIDE-IND TO
+JR511          WK-RT-OVERRIDE-IND (WK-RT-SUB).
+JR511  1118-STP-BUMP-COUNT.
+JR511      IF WK-RT-STP-KIND = 'S'
+JR511          ADD +1 TO WK-RT-STP-COUNT (WK-RT-SUB)
+JR511      ELSE
+JR511      IF WK-RT-STP-KIND = 'P'
+JR511          ADD +1 TO WK-RT-PHS-COUNT (WK-RT-SUB)
+JR511      ELSE
+JR511      IF WK-RT-STP-KIND = 'N'
+JR511          ADD +1 TO WK-RT-NBS-COUNT (WK-RT-SUB).
+JR511  1118-ACCUM-STP-TOTALS-EXIT.
+JR511      EXIT.
+JR511 ***************************************************************
+JR511 *  VALIDATE-ONLY DRY-RUN RESULT (PARM 07) -- WRITES ONE ROW TO  *
+JR511 *  WRITE15 FOR THIS WA RECORD.  CALLED FROM THE TOP OF          *
+JR511 *  1110-VALIDATION-PROCESS, AHEAD OF 4200-LOAD-WA-KEY-TABLE AND *
+JR511 *  EVERY EDIT/TASK/MASTER-UPDATE PATH IN THE SECTION, SO        *
+JR511 *  NOTHING PAST THIS POINT EVER RUNS FOR A DRY-RUN RECORD.      *
+JR511 *  POLICY-NUM AND OVERRIDE-IND ARE NOT YET KNOWN THIS EARLY AND *
+JR511 *  ARE LEFT BLANK; WDR-STATUS JUST CONFIRMS THE RECORD WAS SEEN *
+JR511 *  AND SKIPPED RATHER THAN PREDICTING ADD VS. ERROR, SINCE THE  *
+JR511 *  EDITS THAT WOULD DECIDE THAT NEVER RUN UNDER A DRY RUN.      *
+JR511 ***************************************************************
+JR511  1119-WRITE-DRY-RUN-RESULT.
+JR511      MOVE SV-CO TO WDR-POLICY-CO.
+JR511      MOVE SPACES TO WDR-POLICY-NUM.
+JR511      MOVE WS-KEY TO WDR-WA-KEY.
+JR511      MOVE WA-FILETYPE TO WDR-FILETYPE.
+JR511      MOVE SPACES TO WDR-OVERRIDE-IND.
+JR511      MOVE 'SKIPPED-DRY-RUN' TO WDR-STATUS.
+JR511      WRITE WRITE15-REC FROM WK-DRY-RUN-LINE.
+JR511      MOVE WS-WRITE15-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      ADD +1 TO WS-REC-WRITE15.
+JR511  1119-WRITE-DRY-RUN-RESULT-EXIT.
+JR511      EXIT.
 AS201  4800-LTC-TASK-RECORD SECTION.
 AS201      MOVE SPACES TO TASK-RECORD.
 AS201      MOVE 'REPL' TO TK010-PS-PROCESS.
@@ -2844,6 +3484,43 @@ DL457      DISPLAY ' RECORDS THAT WERE PHS    : ' TOT-REC-DISPLAY.      DELLRT17
 DL457      MOVE WK-NB452-NBS TO TOT-REC-DISPLAY.                        DELLRT17
 DL457      DISPLAY ' RECORDS THAT WERE NBS    : ' TOT-REC-DISPLAY.      DELLRT17
 DL457      DISPLAY ' '.                                                 DELLRT17
+JR511      PERFORM 1231-WRITE-RUN-TOTALS
+JR511          THRU 1231-WRITE-RUN-TOTALS-EXIT.
+JR511 ***************************************************************
+JR511 *  WK-RT-TABLE ONLY HOLDS WK-RT-MAX (20) DISTINCT WA-FILETYPE/    *
+JR511 *  OVERRIDE-IND COMBINATIONS.  IF THAT FILLED UP THIS RUN, SAY    *
+JR511 *  SO ON SYSOUT RATHER THAN LETTING WRITE12 LOOK LIKE A COMPLETE  *
+JR511 *  RUN-TOTALS EXTRACT WHEN IT IS NOT.                             *
+JR511 ***************************************************************
+JR511      IF WK-RT-DROPPED-COMBOS > +0
+JR511          MOVE WK-RT-DROPPED-COMBOS TO TOT-REC-DISPLAY
+JR511          DISPLAY ' RUN-TOTALS COMBOS DROPPED (TABLE FULL) : '
+JR511              TOT-REC-DISPLAY.
+JR511 ***************************************************************
+JR511 *  WRITE THE RUN-CONTROL-TOTALS TABLE (ONE ROW PER DISTINCT    *
+JR511 *  WA-FILETYPE / SAVE-LS-OVERRIDE-IND COMBO SEEN THIS RUN) TO  *
+JR511 *  WRITE12, SO OPERATIONS HAS A RETAINED RECORD OF RUN VOLUMES *
+JR511 *  INSTEAD OF THE SYSOUT DISPLAYS ABOVE, WHICH SCROLL OFF.     *
+JR511 ***************************************************************
+JR511  1231-WRITE-RUN-TOTALS.
+JR511      MOVE +0 TO WK-RT-SUB.
+JR511  1231-WRITE-RUN-TOTALS-LOOP.
+JR511      ADD +1 TO WK-RT-SUB.
+JR511      IF WK-RT-SUB > WK-RT-ENTRIES
+JR511          GO TO 1231-WRITE-RUN-TOTALS-EXIT.
+JR511      MOVE WK-RT-FILETYPE (WK-RT-SUB) TO WRT-FILETYPE.
+JR511      MOVE WK-RT-OVERRIDE-IND (WK-RT-SUB) TO WRT-OVERRIDE-IND.
+JR511      MOVE WK-RT-COUNT (WK-RT-SUB) TO WRT-COUNT.
+JR511      MOVE WK-RT-STP-COUNT (WK-RT-SUB) TO WRT-STP-COUNT.
+JR511      MOVE WK-RT-PHS-COUNT (WK-RT-SUB) TO WRT-PHS-COUNT.
+JR511      MOVE WK-RT-NBS-COUNT (WK-RT-SUB) TO WRT-NBS-COUNT.
+JR511      WRITE WRITE12-REC FROM WK-RUNTOT-LINE.
+JR511      MOVE WS-WRITE12-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      ADD +1 TO WS-REC-WRITE12.
+JR511      GO TO 1231-WRITE-RUN-TOTALS-LOOP.
+JR511  1231-WRITE-RUN-TOTALS-EXIT.
+JR511      EXIT.
        1299-PROCESS-END-EXIT.                                            0001151
            EXIT.                                                         0001152
                                                                          0001153
@@ -2864,8 +3541,9 @@ PS134          GO TO 1375-SET-APP-LIMIT.                                 0001162
 PS134 ***********************************************************        0001163
 PS134 ***         IGNORE ALL UNEXPECTED PARM TYPES            ***        0001164
 PS134 ***********************************************************        0001165
-PS134      IF PARM-TYPE NOT = '01' AND '02'                              0001166
-PS134          GO TO 1310-READ-NEXT-PARM.                                0001167
+JR511      IF PARM-TYPE NOT = '01' AND '02' AND '03' AND '04' AND '05'
+JR511                        AND '06' AND '07' AND '08'
+JR511          GO TO 1310-READ-NEXT-PARM.
 PS134      IF PARM-TYPE = '01'                                           0001168
 PS134          NEXT SENTENCE                                             0001169
 PS134      ELSE                                                          0001170
@@ -2880,14 +3558,123 @@ PS134  1330-CHK-PARM02.                                                  0001178
 PS134      IF PARM-TYPE = '02'                                           0001179
 PS134          ADD +1 TO PARM-SUB                                        0001180
 PS134      ELSE                                                          0001181
-PS134          GO TO 1310-READ-NEXT-PARM.                                0001182
+JR511          GO TO 1335-CHK-PARM03.                                    0001182
 PS134      IF PARM-SUB > PARM02-TABLE-MAX                                0001183
-PS134          DISPLAY                                                   0001184
-PS134      'PARM 02 TABLE MAXIMUM EXCEEDED - ABENDING PROGRAM'           0001184
-PS134          MOVE +1330 TO ABEND-CODE                                  0001185
-PS134          PERFORM 9900-ABEND-RTN.                                   0001186
+JR511          SUBTRACT +1 FROM PARM-SUB                                 0001184
+JR511          PERFORM 1340-ADD-GB-BYPASS                                0001184
+JR511              THRU 1349-ADD-GB-BYPASS-EXIT                          0001184
+JR511          GO TO 1310-READ-NEXT-PARM.                                0001185
 PS134      MOVE PARM-VALUE TO PARM02-BYPASS-DELLGUID (PARM-SUB).         0001187
 PS134      GO TO 1310-READ-NEXT-PARM.                                    0001188
+JR511 ***************************************************************
+JR511 *  PARM 03 SUPPLIES THE WA-PRIM KEY TO RESTART FROM, FOR A     *
+JR511 *  RERUN OF A CYCLE THAT WAS INTERRUPTED AFTER A CHECKPOINT    *
+JR511 *  WAS WRITTEN TO CHKPTF.  IN ITS ABSENCE THE RUN STARTS       *
+JR511 *  COLD FROM LOW-VALUES, AS IT ALWAYS HAS.                     *
+JR511 ***************************************************************
+JR511  1335-CHK-PARM03.
+JR511      IF PARM-TYPE NOT = '03'
+JR511          GO TO 1337-CHK-PARM04.
+JR511      MOVE 'Y' TO PARM03-RESTART-SW.
+JR511      MOVE PARM-RESTART-KEY-IN TO PARM03-RESTART-KEY.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 04 SUPPLIES THE CUTOFF AGE (IN DAYS) FOR THE ORPHANED-  *
+JR511 *  GUID AUDIT REPORT (1060-GU-AUDIT-REPORT).  IN ITS ABSENCE    *
+JR511 *  THE REPORT DEFAULTS TO PARM04-DEFAULT-AGE DAYS.              *
+JR511 ***************************************************************
+JR511  1337-CHK-PARM04.
+JR511      IF PARM-TYPE NOT = '04'
+JR511          GO TO 1339-CHK-PARM05.
+JR511      IF PARM-GU-AUDIT-AGE-IN NUMERIC
+JR511          MOVE PARM-GU-AUDIT-AGE-IN TO PARM04-GU-AUDIT-AGE-DAYS.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 05 SUPPLIES A SINGLE WA-PRIM KEY FOR ON-DEMAND REDRIVE  *
+JR511 *  OF ONE TRANSACTION (SEE THE GUARD IN 1110-VALIDATION-        *
+JR511 *  PROCESS).  IN ITS ABSENCE THE RUN PROCESSES EVERY RECORD AS  *
+JR511 *  IT ALWAYS HAS.                                               *
+JR511 ***************************************************************
+JR511  1339-CHK-PARM05.
+JR511      IF PARM-TYPE NOT = '05'
+JR511          GO TO 1341-CHK-PARM06.
+JR511      MOVE 'Y' TO PARM05-REDRIVE-SW.
+JR511      MOVE PARM-REDRIVE-KEY-IN TO PARM05-REDRIVE-KEY.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 06 SUPPLIES A POLICY NUMBER FOR ON-DEMAND REDRIVE OF    *
+JR511 *  ONE TRANSACTION, FOR WHEN THE CALLER KNOWS THE POLICY BUT    *
+JR511 *  NOT THE WA-PRIM KEY (SEE THE GUARD IN 1116-BLK-ERR-SWITCH).  *
+JR511 ***************************************************************
+JR511  1341-CHK-PARM06.
+JR511      IF PARM-TYPE NOT = '06'
+JR511          GO TO 1343-CHK-PARM07.
+JR511      MOVE 'Y' TO PARM06-REDRIVE-SW.
+JR511      MOVE PARM-REDRIVE-POLICY-IN TO PARM06-REDRIVE-POLICY.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 07 REQUESTS A VALIDATE-ONLY DRY RUN.  THE GUARD SITS AT  *
+JR511 *  THE TOP OF 1110-VALIDATION-PROCESS, AHEAD OF 4200-LOAD-WA-    *
+JR511 *  KEY-TABLE, ALL 2100/2100E EDITS, 1115-CHK-POL-MASTER, 2200-   *
+JR511 *  RETRIEVE-POLICY, 2300-INITIAL-RECORDS, AND 2400-PROCESS-WA-   *
+JR511 *  RECS, SO NO VSAM MASTER IS WRITTEN, NO TASK IS DISKADDED, AND *
+JR511 *  NO OTHER PROGRAM IS CALLED FOR ANY RECORD WHILE THIS SWITCH   *
+JR511 *  IS ON.  THE CARD'S VALUE IS NOT EXAMINED -- ITS PRESENCE IS   *
+JR511 *  THE REQUEST, THE SAME AS PARM 03'S RESTART SWITCH ONLY CARES  *
+JR511 *  THAT THE CARD WAS SUPPLIED.                                   *
+JR511 ***************************************************************
+JR511  1343-CHK-PARM07.
+JR511      IF PARM-TYPE NOT = '07'
+JR511          GO TO 1345-CHK-PARM08.
+JR511      MOVE 'Y' TO PARM07-DRY-RUN-SW.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 08 CARRIES THE OUTER GROUP LOOP'S VSAM-W8 KEY (CKPT-    *
+JR511 *  ALT-KEY OFF CHKPTF), THE COMPANION CARD A RESTART MUST       *
+JR511 *  SUPPLY ALONGSIDE PARM 03 SO 1030-INITIAL-WA-READ CAN START   *
+JR511 *  VSAM-W8 DIRECTLY AT THE CHECKPOINTED GROUP.                  *
+JR511 ***************************************************************
+JR511  1345-CHK-PARM08.
+JR511      IF PARM-TYPE NOT = '08'
+JR511          GO TO 1310-READ-NEXT-PARM.
+JR511      MOVE PARM-RESTART-ALT-KEY-IN TO PARM08-RESTART-ALT-KEY.
+JR511      GO TO 1310-READ-NEXT-PARM.
+JR511 ***************************************************************
+JR511 *  PARM 02 CARDS BEYOND THE PARM02-TABLE-MAX IN-MEMORY SLOTS   *
+JR511 *  ARE ADDED TO THE VSAM-GB KEYED BYPASS FILE INSTEAD OF       *
+JR511 *  ABENDING THE RUN (FORMERLY ABEND-CODE 1330).  OPERATIONS    *
+JR511 *  CAN MAINTAIN VSAM-GB DIRECTLY WHEN A FEED SENDS MORE THAN   *
+JR511 *  PARM02-TABLE-MAX DELL GUIDS TO BYPASS IN ONE CYCLE.         *
+JR511 ***************************************************************
+JR511  1340-ADD-GB-BYPASS.
+JR511      MOVE +0 TO RTN-CODE.
+JR511      MOVE PARM-VALUE (1:36) TO VSAM-GB-PRIM.
+JR511      READ VSAM-GB INTO VSAM-GB-REC
+JR511      MOVE VSAM-GB-FS TO WS-INDX-FS-99
+JR511      INITIALIZE TPSWNML-AREA
+JR511      MOVE VSAM-GB-PRIM TO TPSWNML-FILE-KEY
+JR511      MOVE 'GB' TO TPSWNML-FILE-ID
+JR511      MOVE 'DISKREAD' TO TPSWNML-FUNCTION-CODE
+JR511      PERFORM P9999-MAP-RESP-CODE
+JR511      MOVE WS-INDX-FS-99 TO RTN-CODE.
+JR511      IF RTN-CODE = +0
+JR511          GO TO 1349-ADD-GB-BYPASS-EXIT.
+JR511      MOVE PARM-VALUE (1:36) TO VSAM-GB-PRIM.
+JR511      MOVE WK-SYSTEM-DATE TO GB-DATE-ADDED.
+JR511      MOVE 'LSNNB402' TO GB-ADDED-BY.
+JR511      WRITE VSAM-GB-REC
+JR511      MOVE VSAM-GB-FS TO WS-INDX-FS-99
+JR511      INITIALIZE TPSWNML-AREA
+JR511      MOVE VSAM-GB-PRIM TO TPSWNML-FILE-KEY
+JR511      MOVE 'GB' TO TPSWNML-FILE-ID
+JR511      MOVE 'DISKADD' TO TPSWNML-FUNCTION-CODE
+JR511      PERFORM P9999-MAP-RESP-CODE
+JR511      MOVE WS-INDX-FS-99 TO RTN-CODE.
+JR511      IF RTN-CODE NOT = +0
+JR511          DISPLAY 'WARNING - COULD NOT ADD PARM 02 OVERFLOW GUID '
+JR511              'TO VSAM-GB, RTN-CODE = ' RTN-CODE.
+JR511  1349-ADD-GB-BYPASS-EXIT.
+JR511      EXIT.
 PS134  1375-SET-APP-LIMIT.                                               0001189
 PS134 ***********************************************************        0001190
 PS134 ***  IN THE ABSENCE OF A PARM01, LIMIT WILL BE SET TO   ***        0001191
@@ -2895,6 +3682,22 @@ PS134 ***  THE LARGEST VALUE ON THE COUNTER.                  ***        0001192
 PS134 ***********************************************************        0001193
 PS134      IF PARM01-APP-LIMIT = 0                                       0001194
 PS134          MOVE 999999999 TO PARM01-APP-LIMIT.                       0001195
+JR511      IF PARM04-GU-AUDIT-AGE-DAYS = 0
+JR511          MOVE PARM04-DEFAULT-AGE TO PARM04-GU-AUDIT-AGE-DAYS.
+JR511 ***************************************************************
+JR511 *  A PARM 03 RESTART CANNOT SAFELY REPOSITION THE OUTER GROUP   *
+JR511 *  LOOP WITHOUT ITS COMPANION PARM 08 CARD (THE OUTER LOOP'S    *
+JR511 *  OWN VSAM-W8 KEY).  RUNNING PARM 03 ALONE WOULD FALL BACK TO  *
+JR511 *  A COLD START OF THE OUTER LOOP WITH NO WAY TO SAFELY SKIP    *
+JR511 *  GROUPS ALREADY COMMITTED BEFORE THE CHECKPOINT, SO THIS IS   *
+JR511 *  REFUSED RATHER THAN RISK DUPLICATE PROCESSING.               *
+JR511 ***************************************************************
+JR511      IF PARM03-RESTART-REQUESTED
+JR511          AND PARM08-RESTART-ALT-KEY = LOW-VALUES
+JR511          DISPLAY 'PARM 03 RESTART SUPPLIED WITHOUT PARM 08 '
+JR511              'GROUP-LOOP KEY -- ABENDING PROGRAM'
+JR511          MOVE +1300 TO ABEND-CODE
+JR511          PERFORM 9900-ABEND-RTN.
 PS134                                                                    0001196
 PS134  1399-LOAD-PARMS-EXIT.                                             0001197
 PS134      EXIT.                                                         0001198
@@ -3355,9 +4158,13 @@ KM101      GO TO 2299-RETRIEVE-POLICY-EXIT.                              0001557
            IF RTN-CODE = +12                                             0001590
                DISPLAY 'ERROR DISKHOLD RE FILE, RTN-CODE = +' RTN-CODE   0001591
                DISPLAY 'LOCATION IS 2220-HOLD-RE-FILE PARAGRAPH '        0001592
-               DISPLAY ' LSNNB402 IS ABENDING... CHECK RE FILE STATUS'   0001593
-               MOVE +2220 TO ABEND-CODE                                  0001594
-               PERFORM 9900-ABEND-RTN.                                   0001595
+JR511          MOVE 'RE' TO WSP-REC-TYPE
+JR511          MOVE VSAM-RE-FS TO WSP-FILE-STATUS
+JR511          MOVE '2220-HOLD-RE-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR DISKHOLD RE FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001595
                                                                          0001596
            MOVE 'UNK' TO WK-STATUS.                                      0001597
            PERFORM 7000-STATUS-ERROR-WA.                                 0001598
@@ -3384,9 +4191,13 @@ BT043      MOVE 'Y' TO ERROR-SWITCH.                                     0001601
            IF RTN-CODE = +12                                             0001609
                DISPLAY 'ERROR DISKUP RE FILE, RTN-CODE = +12 '           0001610
                DISPLAY 'LOCATION IS 2230-UPDATE-RE-FILE PARAGRAPH '      0001611
-               DISPLAY ' LSNNB402 IS ABENDING... CHECK RE FILE STATUS'   0001612
-               MOVE +2230 TO ABEND-CODE                                  0001613
-               PERFORM 9900-ABEND-RTN.                                   0001614
+JR511          MOVE 'RE' TO WSP-REC-TYPE
+JR511          MOVE VSAM-RE-FS TO WSP-FILE-STATUS
+JR511          MOVE '2230-UPDATE-RE-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR DISKUP RE FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001614
                                                                          0001615
            IF RTN-CODE = +0                                              0001616
                GO TO 2240-CHECK-GU-FILE.                                 0001617
@@ -3396,9 +4207,13 @@ BT043      MOVE 'Y' TO ERROR-SWITCH.                                     0001601
       *                       REL-RTN-CODE                              DELLMNCH
                DISPLAY 'ERROR DISKUP RE FILE, RTN-CODE = +' RTN-CODE     0001622
                DISPLAY 'LOCATION IS 2230-UPDATE-RE-FILE PARAGRAPH '      0001623
-               DISPLAY ' LSNNB402 IS ABENDING... CHECK RE FILE STATUS'   0001624
-               MOVE +2230 TO ABEND-CODE                                  0001625
-               PERFORM 9900-ABEND-RTN.                                   0001626
+JR511          MOVE 'RE' TO WSP-REC-TYPE
+JR511          MOVE VSAM-RE-FS TO WSP-FILE-STATUS
+JR511          MOVE '2230-UPDATE-RE-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR DISKUP RE FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001626
                                                                          0001627
        2240-CHECK-GU-FILE.                                               0001628
            MOVE +0 TO RTN-CODE.                                          0001629
@@ -3413,9 +4228,13 @@ BT043      MOVE 'Y' TO ERROR-SWITCH.                                     0001601
                DISPLAY 'ERROR ON READ OF GU FILE, RTN-CODE = +' RTN-CODE 0001638
                DISPLAY 'LOCATION IS 2240-CHECK-GU-FILE PARAGRAPH '       0001639
                DISPLAY 'PROCESSING CLIENT GUID = ' HWA-CLIENT-GUID       0001640
-               DISPLAY 'LSNNB402 IS ABENDING... CHECK GU FILE STATUS '   0001641
-               MOVE +2240 TO ABEND-CODE                                  0001642
-               PERFORM 9900-ABEND-RTN.                                   0001643
+JR511          MOVE 'GU' TO WSP-REC-TYPE
+JR511          MOVE VSAM-GU-FS TO WSP-FILE-STATUS
+JR511          MOVE '2240-CHECK-GU-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR READ GU FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001643
                                                                          0001644
        2250-HOLD-GU-FILE.                                                0001645
       *    CALL 'DISKHOLD' USING GU-GUID-RECORD                          0001646
@@ -3436,9 +4255,13 @@ BT043      MOVE 'Y' TO ERROR-SWITCH.                                     0001601
            IF RTN-CODE > +0                                              0001651
                DISPLAY 'ERROR DISKHOLD GU FILE, RTN-CODE = +' RTN-CODE   0001652
                DISPLAY 'LOCATION IS 2250-HOLD-GU-FILE PARAGRAPH '        0001653
-               DISPLAY 'LSNNB402 IS ABENDING... CHECK GU FILE STATUS '   0001654
-               MOVE +2250 TO ABEND-CODE                                  0001655
-               PERFORM 9900-ABEND-RTN.                                   0001656
+JR511          MOVE 'GU' TO WSP-REC-TYPE
+JR511          MOVE VSAM-GU-FS TO WSP-FILE-STATUS
+JR511          MOVE '2250-HOLD-GU-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR DISKHOLD GU FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001656
                                                                          0001657
            MOVE SAVE-NEXT-POLICY TO GU-POLICY                            0001658
                                  SAVE-PASS-POLICY.                       0001659
@@ -3463,9 +4286,13 @@ BT043      MOVE 'Y' TO ERROR-SWITCH.                                     0001601
       *                       REL-RTN-CODE                              DELLMNCH
                DISPLAY 'ERROR DISKUP GU FILE, RTN-CODE = +' RTN-CODE     0001669
                DISPLAY 'LOCATION IS 2260-UPDATE-GU-FILE PARAGRAPH '      0001670
-               DISPLAY 'LSNNB402 IS ABENDING... CHECK GU FILE STATUS '   0001671
-               MOVE +2260 TO ABEND-CODE                                  0001672
-               PERFORM 9900-ABEND-RTN.                                   0001673
+JR511          MOVE 'GU' TO WSP-REC-TYPE
+JR511          MOVE VSAM-GU-FS TO WSP-FILE-STATUS
+JR511          MOVE '2260-UPDATE-GU-FILE' TO WSP-LOCATION
+JR511          MOVE 'ERROR DISKUP GU FILE - SENT TO SUSPENSE'
+JR511                                TO WSP-DISPLAY-TEXT
+JR511          PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT
+JR511          GO TO 2205-POLICY-ERROR.                                  0001673
                                                                          0001674
        2299-RETRIEVE-POLICY-EXIT.                                        0001675
            EXIT.                                                         0001676
@@ -3899,9 +4726,16 @@ BT181          MOVE WPK-EMPLOYER-ID TO SAVE-EMPLOYER-ID                  0001975
            DISPLAY 'ERROR RETURNED FROM CALL OF LSNNB406 '.              0001978
            DISPLAY 'LOCATION IS 2415-APPLICATION-RECORD PARAGRAPH '.     0001979
            DISPLAY 'APPLICATION POLICY IS:  ' SAVE-PASS-POLICY.          0001980
-           DISPLAY 'LSNNB402 IS ABENDING...  '.                          0001981
-           MOVE +2415 TO ABEND-CODE.                                     0001982
-           PERFORM 9900-ABEND-RTN.                                       0001983
+JR511      MOVE 'AP' TO WSP-REC-TYPE.
+JR511      MOVE WPK-ERR-CODE TO WSP-FILE-STATUS.
+JR511      MOVE '2415-APPLICATION-RECORD' TO WSP-LOCATION.
+JR511      MOVE 'ERROR FROM LSNNB406 - SENT TO SUSPENSE' TO
+JR511           WSP-DISPLAY-TEXT.
+JR511      PERFORM 2650-WRITE-SUSPENSE THRU 2659-WRITE-SUSPENSE-EXIT.
+JR511      MOVE 'ERR' TO WK-STATUS.
+JR511      PERFORM 7200-APPLICATION-ERROR.
+JR511      PERFORM 2600-ERROR-TASKS.
+JR511      GO TO 2405-WA-TABLE-LOOP.
                                                                          0001984
 DD281  2415-ORDER-REQ-RECORD.                                           DELLRET2
 DD281      MOVE SPACES TO WA-PASS-KEY-AREA.                             DELLRET2
@@ -4773,6 +5607,33 @@ BT193      MOVE TASK-STATUS TO SAVE-TASK-INDICATOR.                      0002482
        2699-ERROR-TASKS-EXIT.                                            0002484
            EXIT.                                                         0002485
                                                                          0002486
+JR511 ***************************************************************
+JR511 *  WRITES ONE REJECTED WA TRANSACTION TO THE WRITE11 SUSPENSE *
+JR511 *  EXTRACT SO IT CAN BE WORKED BY HAND INSTEAD OF TAKING DOWN *
+JR511 *  THE REST OF THE WA FILE.  CALLED IN PLACE OF 9900-ABEND-RTN *
+JR511 *  BY THE RE/GU VSAM PARAGRAPHS IN 2200-RETRIEVE-POLICY AND BY *
+JR511 *  2415-APPLICATION-RECORD.  CALLER SETS WSP-REC-TYPE,        *
+JR511 *  WSP-FILE-STATUS, WSP-LOCATION AND WSP-DISPLAY-TEXT, THEN   *
+JR511 *  PERFORMS THIS SECTION, THEN CONTINUES WITH WHATEVER SOFT-  *
+JR511 *  FAIL/ERROR-TASK HANDLING ITS OWN SECTION ALREADY USES.     *
+JR511 *  WSP-WA-KEY CARRIES WS-KEY, THE SAME WA-PRIM KEY PARM 05    *
+JR511 *  MATCHES ON, SO A SUSPENSE ROW CAN BE FED STRAIGHT BACK IN  *
+JR511 *  AS AN ON-DEMAND REDRIVE ONCE THE CAUSE IS FIXED -- A DELL  *
+JR511 *  GUID ALONE ISN'T ENOUGH SINCE ONE GUID GROUP CAN HOLD      *
+JR511 *  SEVERAL WA RECORDS.                                       *
+JR511 ***************************************************************
+JR511  2650-WRITE-SUSPENSE  SECTION.
+JR511      MOVE HWA-DELL-GUID TO WSP-WA-DELL-GUID.
+JR511      MOVE WS-KEY TO WSP-WA-KEY.
+JR511      MOVE SAVE-PASS-POLICY TO WSP-WA-POLICY.
+JR511      MOVE WK-SUSPENSE-LINE TO WRITE11-REC.
+JR511      WRITE WRITE11-REC.
+JR511      MOVE WS-WRITE11-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      ADD +1 TO WS-REC-WRITE11.
+JR511  2659-WRITE-SUSPENSE-EXIT.
+JR511      EXIT.
+                                                                         0002486
        2700-SET-TASK-RECORDS  SECTION.                                   0002487
            MOVE +0 TO RTN-CODE.                                          0002488
            MOVE +0 TO HPSI-SUB.                                          0002489
@@ -9229,7 +10090,11 @@ PS133 ***********************************************************        0005244
            MOVE WA-OS-DATEX  TO AI-W9-OS-DATE                           DELLMNCH
            MOVE WA-OS-TIME   TO AI-W9-OS-TIME                           DELLMNCH
            MOVE WA-OS-DATEX  TO WA-APPLICATION-DATE                     DELLMACH
-           MOVE WA-OS-TIME  TO  WA-APPLICATION-TIME                     DELLMACH 
+           MOVE WA-OS-TIME  TO  WA-APPLICATION-TIME                     DELLMACH
+JR511 *    RECORD THE OUTER LOOP'S OWN VSAM-W8 KEY FOR THIS GROUP SO
+JR511 *    A CHECKPOINT WRITTEN WHILE THIS GROUP IS ACTIVE CAN
+JR511 *    REPOSITION THE GROUP LOOP DIRECTLY ON RESTART.
+JR511      MOVE VSAM-W8-PRIM TO WK-GROUP-ALT-KEY.
 CL131      IF HOLD-AI-W9-KEY = AI-W9-KEY                                DELLMNCH
 CL131          GO TO 8210-READ-NEXT-ALT.                                DELLMACH
 CL131                                                                    0005247
@@ -9476,11 +10341,29 @@ PS134      MOVE 'N' TO WS-BYPASS-FLAG.                                   0005384
 PS134  9110-PARM02-TABLE-LOOP.                                           0005385
 PS134      ADD +1 TO PARM-SUB.                                           0005386
 PS134      IF PARM-SUB > PARM02-TABLE-MAX                                0005387
-PS134          GO TO 9199-CHECK-FOR-BYPASS-EXIT.                         0005388
+JR511          GO TO 9120-CHECK-GB-BYPASS.                               0005388
 PS134      IF PARM02-BYPASS-DELLGUID (PARM-SUB) = WA-DELL-GUID           0005389
 PS134          MOVE 'Y' TO WS-BYPASS-FLAG                                0005390
 PS134          GO TO 9199-CHECK-FOR-BYPASS-EXIT.                         0005391
 PS134      GO TO 9110-PARM02-TABLE-LOOP.                                 0005392
+JR511 ***************************************************************
+JR511 *  NOT FOUND IN THE IN-MEMORY PARM02 TABLE -- CHECK THE VSAM-GB *
+JR511 *  KEYED BYPASS FILE, WHICH OPERATIONS MAINTAINS DIRECTLY FOR  *
+JR511 *  EXCLUSION LISTS LARGER THAN PARM02-TABLE-MAX.               *
+JR511 ***************************************************************
+JR511  9120-CHECK-GB-BYPASS.
+JR511      MOVE +0 TO RTN-CODE.
+JR511      MOVE WA-DELL-GUID TO VSAM-GB-PRIM.
+JR511      READ VSAM-GB INTO VSAM-GB-REC
+JR511      MOVE VSAM-GB-FS TO WS-INDX-FS-99
+JR511      INITIALIZE TPSWNML-AREA
+JR511      MOVE VSAM-GB-PRIM TO TPSWNML-FILE-KEY
+JR511      MOVE 'GB' TO TPSWNML-FILE-ID
+JR511      MOVE 'DISKREAD' TO TPSWNML-FUNCTION-CODE
+JR511      PERFORM P9999-MAP-RESP-CODE
+JR511      MOVE WS-INDX-FS-99 TO RTN-CODE.
+JR511      IF RTN-CODE = +0
+JR511          MOVE 'Y' TO WS-BYPASS-FLAG.
 PS134  9199-CHECK-FOR-BYPASS-EXIT.                                       0005393
 PS134      EXIT.                                                         0005394
                                                                          0005395
@@ -9810,8 +10693,38 @@ PB881      EXIT.
            MOVE WS-WRITE8-FS TO CPY-FS-CODE.                            DELLRT16
            PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.                 DELLRT16
 DL461      OPEN OUTPUT WRITE9.
-DL461      MOVE WS-WRITE9-FS TO CPY-FS-CODE. 
+DL461      MOVE WS-WRITE9-FS TO CPY-FS-CODE.
 DL461      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT WRITE10.
+JR511      MOVE WS-WRITE10-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT WRITE11.
+JR511      MOVE WS-WRITE11-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      WRITE WRITE11-REC FROM WK-SUSPENSE-HEADING.
+JR511      MOVE WS-WRITE11-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT CHKPTF.
+JR511      MOVE WS-CHKPTF-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT WRITE12.
+JR511      MOVE WS-WRITE12-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      WRITE WRITE12-REC FROM WK-RUNTOT-HEADING.
+JR511      MOVE WS-WRITE12-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT WRITE13.
+JR511      MOVE WS-WRITE13-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      WRITE WRITE13-REC FROM WK-GU-AUDIT-HEADING.
+JR511      MOVE WS-WRITE13-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      OPEN OUTPUT WRITE15.
+JR511      MOVE WS-WRITE15-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+JR511      WRITE WRITE15-REC FROM WK-DRY-RUN-HEADING.
+JR511      MOVE WS-WRITE15-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
            OPEN OUTPUT NUSEQFL.                                         DELLMNCH
            MOVE WS-NUSEQ-FS TO CPY-FS-CODE.                             DELLMNCH
            PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.                 DELLMNCH
@@ -9866,7 +10779,31 @@ DL461      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
 
 DL461      CLOSE WRITE9.
 DL461      MOVE WS-WRITE9-FS TO CPY-FS-CODE.
-DL461      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.      
+DL461      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE WRITE10.
+JR511      MOVE WS-WRITE10-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE WRITE11.
+JR511      MOVE WS-WRITE11-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE CHKPTF.
+JR511      MOVE WS-CHKPTF-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE WRITE12.
+JR511      MOVE WS-WRITE12-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE WRITE13.
+JR511      MOVE WS-WRITE13-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
+
+JR511      CLOSE WRITE15.
+JR511      MOVE WS-WRITE15-FS TO CPY-FS-CODE.
+JR511      PERFORM 8900-CHK-FILE-STATUS THRU 8900-EXIT.
 
            CLOSE NUSEQFL.
            MOVE WS-NUSEQ-FS TO CPY-FS-CODE.
@@ -10086,6 +11023,13 @@ AS991      MOVE 'OPENVSAM'  TO TPSWNML-FUNCTION-CODE                    DELLVOCH
 AS991      MOVE  VSAM-PC-FS TO WS-INDX-FS-99.                           DELMODID
 AS991      PERFORM P9999-MAP-RESP-CODE.                                 DELMODID
                                                                         DELMODID
+JR511      OPEN I-O   VSAM-GB                                           DELMODID
+JR511      INITIALIZE TPSWNML-AREA                                      DELLVOCH
+JR511      MOVE 'GB'        TO TPSWNML-FILE-ID                          DELLVOCH
+JR511      MOVE 'OPENVSAM'  TO TPSWNML-FUNCTION-CODE                    DELLVOCH
+JR511      MOVE  VSAM-GB-FS TO WS-INDX-FS-99.                           DELMODID
+JR511      PERFORM P9999-MAP-RESP-CODE.                                 DELMODID
+                                                                        DELMODID
        1099-MIGR-EXIT. EXIT.                                            DELLIDCH
                                                                         DELLIDCH
                                                                         DELLIDCH
@@ -10210,5 +11154,9 @@ AS991      CLOSE VSAM-PC.                                               DELMODID
 AS991      MOVE  VSAM-PC-FS TO WS-INDX-FS-99.                           DELMODID
 AS991      PERFORM P9999-MAP-RESP-CODE.                                 DELMODID
                                                                         DELMODID
+JR511      CLOSE VSAM-GB.                                               DELMODID
+JR511      MOVE  VSAM-GB-FS TO WS-INDX-FS-99.                           DELMODID
+JR511      PERFORM P9999-MAP-RESP-CODE.                                 DELMODID
+                                                                        DELMODID
        9099-CLOSE-EXIT. EXIT.                                           DELLIDCH
        COPY RESPMAP.                                                    DELLIDCH
